@@ -1,62 +1,473 @@
        identification division.
        program-id. more-or-less.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select game_results_file assign to "GAMERES"
+               organization line sequential
+               sharing with all other
+               file status gameres_status.
+
+           select player_stats_file assign to "PLYRSTAT"
+               organization indexed
+               access dynamic
+               record key ps_player_id
+               lock mode is automatic
+               sharing with all other
+               file status stats_status.
+
+           select checkpoint_file assign to checkpoint_file_name
+               organization line sequential
+               file status checkpoint_status.
+
+           select audit_file assign to "AUDITLOG"
+               organization line sequential
+               sharing with all other
+               file status audit_status.
+
+           select leaderboard_file assign to "LEADRBRD"
+               organization indexed
+               access dynamic
+               record key lb_date
+               lock mode is automatic
+               sharing with all other
+               file status leaderboard_status.
+
        data division.
+       file section.
+           fd game_results_file.
+           copy gameres.
+
+           fd player_stats_file.
+           1 player_stats_record.
+               2 ps_player_id pic x(10).
+               2 ps_games_played pic 9(5).
+               2 ps_best_score pic 999.
+               2 ps_total_guesses pic 9(7).
+
+           fd checkpoint_file.
+           1 checkpoint_record.
+               2 ck_date pic x(8).
+               2 ck_start_time pic x(6).
+               2 ck_player_id pic x(10).
+               2 ck_secret pic 999.
+               2 ck_range_low pic 999.
+               2 ck_range_high pic 999.
+               2 ck_guess_count pic 99.
+               2 ck_line_index pic 999.
+
+           fd audit_file.
+           1 audit_record.
+               2 au_date pic x(8).
+               2 au_time pic x(6).
+               2 au_player_id pic x(10).
+               2 au_secret pic 999.
+               2 au_guess pic 999.
+               2 au_result pic x(4).
+
+           fd leaderboard_file.
+           1 leaderboard_record.
+               2 lb_date pic x(8).
+               2 lb_best_score pic 999.
+               2 lb_best_player_id pic x(10).
+               2 lb_terminal_id pic x(4).
+               2 lb_wins_today pic 9(5).
+
        working-storage section.
-           77 line_index PIC 99.
-           77 guess PIC 99.      
+           77 line_index PIC 999.
+           77 guess PIC 999.
 
            77 seed PIC 9(8).
-           77 secret PIC 99.                                       
+           77 secret PIC 999.
+
+           77 guess_count pic 99.
+           77 attempt_limit pic 99 value 10.
+           77 max_attempts_env pic x(2).
+           77 game_date pic x(8).
+           77 start_time pic x(6).
+
+           77 difficulty_choice pic 9.
+           77 range_low pic 999.
+           77 range_high pic 999.
+           77 range_multiplier pic 999.
+           77 range_offset pic 999.
+
+           77 player_id pic x(10).
+           77 stats_status pic xx.
+           77 stats_found pic x value 'N'.
+
+           77 guess_valid pic x value 'N'.
+
+           77 test_seed pic x(8).
+
+           77 checkpoint_status pic xx.
+           77 resume_choice pic x.
+           77 resumed pic x value 'N'.
+
+           77 terminal_id pic x(4).
+           77 leaderboard_status pic xx.
+           77 leaderboard_found pic x value 'N'.
+
+           77 checkpoint_file_name pic x(11) value spaces.
+           77 gameres_status pic xx.
+           77 audit_status pic xx.
 
        screen section.
 
            1 clean_screen.
                2 blank screen.
 
+           1 ask_player.
+               2 line 1 col 1 "enter your loyalty card id : ".
+               2 pic x(10) to player_id required.
+
+           1 select_difficulty.
+               2 line 1 col 1 "1=easy 2=normal 3=hard, pick a range : ".
+               2 pic 9 to difficulty_choice required.
+
            1 ask_gess.
                2 line line_index col 1 "have a guess = ".
-               2 pic 99 to guess required.    
+               2 pic 999 to guess required.
 
            1 display_more.
-               2 line line_index col 1 "+".   
+               2 line line_index col 1 "+".
 
            1 display_less.
-               2 line line_index col 1 "-".    
+               2 line line_index col 1 "-".
+
+           1 display_lose.
+               2 line line_index col 1 "out of tries, the number was ".
+               2 col + 0 pic 999 from secret.
+
+           1 ask_resume.
+               2 line 1 col 1
+                   "interrupted game found - resume it (Y/N) : ".
+               2 pic x to resume_choice required.
 
        procedure division.
 
            initialize line_index.
            initialize guess.
+           initialize guess_count.
 
            move 1 to line_index.
-       
-           move function current-date(9:8) to seed.
-           compute secret = function random(seed) * 100 + 1.
+
+           perform get_terminal_id.
+
+           perform get_attempt_limit.
+
+           perform check_resume.
+
+           if resumed not = 'Y'
+               display ask_player
+               accept ask_player
+
+               display select_difficulty
+               accept select_difficulty
+
+               perform set_range
+
+               perform get_seed
+               compute secret = function random(seed) * range_multiplier
+                   + range_offset
+
+               move function current-date(1:8) to game_date
+               move function current-date(9:6) to start_time
+           end-if.
 
            perform test before until secret = guess
-               
-               move 0 to guess
-               display ask_gess
-               accept ask_gess
+               or guess_count = attempt_limit
+
+               perform read_valid_guess
 
                compute line_index = line_index + 1
 
-               if guess < secret then
+               compute guess_count = guess_count + 1
+
+               if guess < secret
                    display display_more
-                   
                end-if
-               
-               if guess > secret then
+
+               if guess > secret
                    display display_less
-               end-if         
+               end-if
+
+               perform log_audit_entry
 
                compute line_index = line_index + 1
-           
+
+               perform save_checkpoint
+
            end-perform.
 
-           display clean_screen.
-           display "well done !".
-           
+           perform delete_checkpoint.
+
+           perform log_game_result.
+           perform update_player_stats.
+           perform update_leaderboard.
+
+           if secret = guess then
+               display clean_screen
+               display "well done !"
+           else
+               display display_lose
+               display "better luck next time !"
+           end-if.
+
 
        stop run.
+
+       get_terminal_id.
+           move spaces to terminal_id
+           accept terminal_id from environment "MOL-TERMINAL-ID"
+               on exception move spaces to terminal_id
+           end-accept
+
+           if terminal_id = spaces
+               move "T1" to terminal_id
+           end-if
+
+           move "CHECKPT" to checkpoint_file_name(1:7)
+           move terminal_id to checkpoint_file_name(8:4).
+
+       get_attempt_limit.
+           move spaces to max_attempts_env
+           accept max_attempts_env from environment "MOL-MAX-ATTEMPTS"
+               on exception move spaces to max_attempts_env
+           end-accept
+
+           if max_attempts_env is numeric
+               and max_attempts_env not = spaces
+               move max_attempts_env to attempt_limit
+           end-if.
+
+       log_audit_entry.
+           move game_date to au_date
+           move function current-date(9:6) to au_time
+           move player_id to au_player_id
+           move secret to au_secret
+           move guess to au_guess
+
+           if guess = secret
+               move "WIN " to au_result
+           else
+               if guess < secret
+                   move "MORE" to au_result
+               else
+                   move "LESS" to au_result
+               end-if
+           end-if
+
+           open extend audit_file
+           write audit_record
+           if audit_status not = "00"
+               display "audit log write failed - status " audit_status
+           end-if
+           close audit_file.
+
+       check_resume.
+           move 'N' to resumed
+
+           open input checkpoint_file
+           if checkpoint_status = "00"
+               read checkpoint_file
+                   at end move "35" to checkpoint_status
+               end-read
+
+               close checkpoint_file
+
+               if checkpoint_status = "00"
+                   display ask_resume
+                   accept ask_resume
+
+                   if resume_choice = 'Y' or resume_choice = 'y'
+                       move ck_date to game_date
+                       move ck_start_time to start_time
+                       move ck_player_id to player_id
+                       move ck_secret to secret
+                       move ck_range_low to range_low
+                       move ck_range_high to range_high
+                       compute range_multiplier =
+                           range_high - range_low + 1
+                       move range_low to range_offset
+
+                       move ck_guess_count to guess_count
+                       move ck_line_index to line_index
+                       move 'Y' to resumed
+                   end-if
+               end-if
+
+               delete file checkpoint_file
+           end-if.
+
+       save_checkpoint.
+           move game_date to ck_date
+           move start_time to ck_start_time
+           move player_id to ck_player_id
+           move secret to ck_secret
+           move range_low to ck_range_low
+           move range_high to ck_range_high
+           move guess_count to ck_guess_count
+           move line_index to ck_line_index
+
+           open output checkpoint_file
+           write checkpoint_record
+           if checkpoint_status not = "00"
+               display "checkpoint write failed - status "
+                   checkpoint_status
+           end-if
+           close checkpoint_file.
+
+       delete_checkpoint.
+           delete file checkpoint_file.
+
+       get_seed.
+           move spaces to test_seed
+           accept test_seed from environment "MOL-TEST-SEED"
+               on exception move spaces to test_seed
+           end-accept
+
+           if test_seed is numeric and test_seed not = spaces
+               move test_seed to seed
+           else
+               move function current-date(9:8) to seed
+           end-if.
+
+       read_valid_guess.
+           move 0 to guess
+           move 'N' to guess_valid
+
+           perform test before until guess_valid = 'Y'
+
+               display ask_gess
+               accept ask_gess
+
+               if guess >= range_low and guess <= range_high
+                   move 'Y' to guess_valid
+               end-if
+
+           end-perform.
+
+       set_range.
+           evaluate difficulty_choice
+               when 1
+                   move 1 to range_low
+                   move 50 to range_high
+               when 3
+                   move 1 to range_low
+                   move 500 to range_high
+               when other
+                   move 1 to range_low
+                   move 100 to range_high
+           end-evaluate
+
+           compute range_multiplier = range_high - range_low + 1
+           move range_low to range_offset.
+
+       log_game_result.
+           move game_date to gr_date
+           move start_time to gr_start_time
+           move player_id to gr_player_id
+           move secret to gr_secret
+           move guess_count to gr_guesses
+
+           if secret = guess
+               move 'W' to gr_outcome
+           else
+               move 'L' to gr_outcome
+           end-if
+
+           open extend game_results_file
+           write game_results_record
+           if gameres_status not = "00"
+               display "game results write failed - status "
+                   gameres_status
+           end-if
+           close game_results_file.
+
+       update_player_stats.
+           move 'N' to stats_found
+
+           open i-o player_stats_file
+           if stats_status = "35"
+               open extend player_stats_file
+               close player_stats_file
+               open i-o player_stats_file
+           end-if
+
+           move player_id to ps_player_id
+           read player_stats_file
+               invalid key
+                   move 0 to ps_games_played
+                   move 999 to ps_best_score
+                   move 0 to ps_total_guesses
+               not invalid key
+                   move 'Y' to stats_found
+           end-read
+
+           add 1 to ps_games_played
+           add guess_count to ps_total_guesses
+
+           if secret = guess and guess_count < ps_best_score
+               move guess_count to ps_best_score
+           end-if
+
+           if stats_found = 'Y'
+               rewrite player_stats_record
+           else
+               move player_id to ps_player_id
+               write player_stats_record
+           end-if
+
+           if stats_status not = "00"
+               display "player stats write failed - status "
+                   stats_status
+           end-if
+
+           close player_stats_file.
+
+       update_leaderboard.
+           if secret = guess
+               move 'N' to leaderboard_found
+
+               open i-o leaderboard_file
+               if leaderboard_status = "35"
+                   open extend leaderboard_file
+                   close leaderboard_file
+                   open i-o leaderboard_file
+               end-if
+
+               move game_date to lb_date
+               read leaderboard_file
+                   invalid key
+                       move 999 to lb_best_score
+                       move spaces to lb_best_player_id
+                       move spaces to lb_terminal_id
+                       move 0 to lb_wins_today
+                   not invalid key
+                       move 'Y' to leaderboard_found
+               end-read
+
+               add 1 to lb_wins_today
+
+               if guess_count < lb_best_score
+                   move guess_count to lb_best_score
+                   move player_id to lb_best_player_id
+                   move terminal_id to lb_terminal_id
+               end-if
+
+               if leaderboard_found = 'Y'
+                   rewrite leaderboard_record
+               else
+                   move game_date to lb_date
+                   write leaderboard_record
+               end-if
+
+               if leaderboard_status not = "00"
+                   display "leaderboard write failed - status "
+                       leaderboard_status
+               end-if
+
+               close leaderboard_file
+           end-if.
