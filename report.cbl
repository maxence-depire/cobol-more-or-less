@@ -0,0 +1,169 @@
+       identification division.
+       program-id. daily-summary-report.
+
+       environment division.
+       input-output section.
+       file-control.
+           select game_results_file assign to "GAMERES"
+               organization line sequential
+               file status gameres_status.
+
+       data division.
+       file section.
+           fd game_results_file.
+           copy gameres.
+
+       working-storage section.
+           77 gameres_status pic xx.
+
+           77 at_eof pic x value 'N'.
+               88 end_of_file value 'Y'.
+
+           77 total_games pic 9(5) value 0.
+           77 total_wins pic 9(5) value 0.
+           77 total_guesses pic 9(7) value 0.
+
+           77 win_rate pic 999v99.
+           77 win_rate_disp pic zz9.99.
+           77 avg_guesses pic 99v99.
+           77 avg_guesses_disp pic z9.99.
+
+           77 result_hour pic 99.
+           77 busiest_hour pic 99.
+           77 busiest_hour_count pic 9(5).
+
+           1 hourly_counts.
+               2 hour_count pic 9(5) occurs 24 times.
+
+           77 report_mode pic x value "D".
+               88 report_weekly value "W".
+
+           77 report_env pic x(8).
+           77 range_end_date pic x(8).
+           77 range_start_date pic x(8).
+           77 range_start_days pic s9(9) comp.
+           77 date_numeric pic 9(8).
+
+       procedure division.
+
+           perform get_report_params.
+
+           open input game_results_file.
+           if gameres_status not = "00"
+               display "game results file open failed - status "
+                   gameres_status
+               stop run
+           end-if.
+
+           perform read_next_result.
+
+           perform test before until end_of_file
+
+               perform accumulate_result
+               perform read_next_result
+
+           end-perform.
+
+           close game_results_file.
+
+           perform find_busiest_hour.
+           perform print_summary.
+
+           stop run.
+
+       get_report_params.
+           move spaces to report_env
+           accept report_env from environment "MOL-REPORT-MODE"
+               on exception move spaces to report_env
+           end-accept
+
+           if report_env(1:1) = "W" or report_env(1:1) = "w"
+               move "W" to report_mode
+           else
+               move "D" to report_mode
+           end-if
+
+           move spaces to report_env
+           accept report_env from environment "MOL-REPORT-DATE"
+               on exception move spaces to report_env
+           end-accept
+
+           if report_env is numeric and report_env not = spaces
+               move report_env to range_end_date
+           else
+               move function current-date(1:8) to range_end_date
+           end-if
+
+           if report_weekly
+               move range_end_date to date_numeric
+               compute range_start_days =
+                   function integer-of-date(date_numeric) - 6
+               move function date-of-integer(range_start_days)
+                   to date_numeric
+               move date_numeric to range_start_date
+           else
+               move range_end_date to range_start_date
+           end-if.
+
+       read_next_result.
+           read game_results_file
+               at end move 'Y' to at_eof
+           end-read.
+
+       accumulate_result.
+           if gr_date >= range_start_date and gr_date <= range_end_date
+               add 1 to total_games
+               add gr_guesses to total_guesses
+
+               if gr_outcome = 'W'
+                   add 1 to total_wins
+               end-if
+
+               move gr_start_time(1:2) to result_hour
+               add 1 to hour_count(result_hour + 1)
+           end-if.
+
+       find_busiest_hour.
+           move 0 to busiest_hour
+           move 0 to busiest_hour_count
+
+           perform test before varying result_hour from 1 by 1
+               until result_hour > 24
+
+               if hour_count(result_hour) > busiest_hour_count
+                   move hour_count(result_hour) to busiest_hour_count
+                   compute busiest_hour = result_hour - 1
+               end-if
+
+           end-perform.
+
+       print_summary.
+           if total_games > 0
+               compute win_rate rounded =
+                   (total_wins / total_games) * 100
+               compute avg_guesses rounded =
+                   total_guesses / total_games
+           else
+               move 0 to win_rate
+               move 0 to avg_guesses
+           end-if
+
+           move win_rate to win_rate_disp
+           move avg_guesses to avg_guesses_disp
+
+           if report_weekly
+               display "===== weekly more-or-less summary ====="
+               display "week                : " range_start_date
+                   " - " range_end_date
+           else
+               display "===== daily more-or-less summary ====="
+               display "date                : " range_end_date
+           end-if
+
+           display "total games played : " total_games
+           display "games won           : " total_wins
+           display "win rate            : " win_rate_disp "%"
+           display "average guesses     : " avg_guesses_disp
+           display "busiest hour        : " busiest_hour "00-"
+               busiest_hour "59"
+           display "========================================".
