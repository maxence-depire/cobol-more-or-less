@@ -0,0 +1,7 @@
+           1 game_results_record.
+               2 gr_date pic x(8).
+               2 gr_start_time pic x(6).
+               2 gr_player_id pic x(10).
+               2 gr_secret pic 999.
+               2 gr_guesses pic 99.
+               2 gr_outcome pic x.
